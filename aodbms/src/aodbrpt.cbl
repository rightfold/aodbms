@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aodbrpt.
+
+      ******************************************************************
+      * Nightly reconciliation report for the AODBMS data file. Scans
+      * the data file for the current record count and byte total,
+      * compares it against the totals left behind by the previous
+      * run, and tallies the day's audit log into added/changed/
+      * deleted/error counts so ops can confirm the two agree.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        SHARING WITH ALL OTHER lets this read-only scan run
+      *        while aodbms workers still hold the same file open
+      *        I-O, so the nightly report doesn't require taking the
+      *        DBMS down first.
+           SELECT data-file ASSIGN TO ws-data-path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS db-key
+               SHARING WITH ALL OTHER
+               FILE STATUS IS ws-data-file-status.
+
+           SELECT audit-file ASSIGN TO ws-audit-file-name
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-audit-file-status.
+
+           SELECT control-file ASSIGN TO ws-control-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-control-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  data-file.
+           COPY DBREC.
+
+       FD  audit-file.
+           COPY AUDREC.
+
+       FD  control-file.
+           COPY CTLREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 ws-configuration.
+           02 ws-data-path             PIC X(256).
+           02 ws-audit-path            PIC X(256).
+           02 ws-control-path          PIC X(256).
+
+      *        Number of aodbms worker instances whose dated audit
+      *        logs this run must sum. Zero (the default) means
+      *        a single worker writing straight to ws-audit-path, the
+      *        same as before workers existed. A positive count means
+      *        ws-audit-path is the shared base each worker's own
+      *        AODBMS_AUDIT_PATH appends '.wN' to, and this run reads
+      *        ws-audit-path + '.w1' .. '.wN' and sums them all.
+           02 ws-worker-count-text     PIC X(1) VALUE '0'.
+       01 ws-worker-count              PIC 9(1) VALUE 0.
+       01 ws-worker-index              PIC 9(1) VALUE 0.
+
+       01 ws-audit-file-name           PIC X(266).
+       01 ws-audit-date                PIC 9(8).
+
+       01 ws-file-status.
+           02 ws-data-file-status      PIC XX.
+           02 ws-audit-file-status     PIC XX.
+           02 ws-control-file-status   PIC XX.
+
+       01 ws-eof-flags.
+           02 ws-data-eof              PIC X VALUE 'N'.
+               88 ws-data-at-eof       VALUE 'Y'.
+           02 ws-audit-eof             PIC X VALUE 'N'.
+               88 ws-audit-at-eof      VALUE 'Y'.
+           02 ws-audit-was-open        PIC X VALUE 'N'.
+               88 ws-audit-is-open     VALUE 'Y'.
+
+       01 ws-current-totals.
+           02 ws-cur-record-count      PIC 9(9) VALUE 0.
+           02 ws-cur-total-bytes       PIC 9(9) VALUE 0.
+
+       01 ws-prior-totals.
+           02 ws-prior-record-count    PIC 9(9) VALUE 0.
+           02 ws-prior-total-bytes     PIC 9(9) VALUE 0.
+
+       01 ws-audit-totals.
+           02 ws-aud-total             PIC 9(9) VALUE 0.
+           02 ws-aud-added             PIC 9(9) VALUE 0.
+           02 ws-aud-changed           PIC 9(9) VALUE 0.
+           02 ws-aud-deleted           PIC 9(9) VALUE 0.
+           02 ws-aud-errors            PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * This section marks the entry point of the reconciliation run.
+
+       se-entry SECTION.
+
+       pa-entry.
+           PERFORM se-initialize
+           PERFORM se-scan-data
+           PERFORM se-scan-audit-all
+           PERFORM se-report
+           PERFORM se-finalize
+           STOP RUN
+           .
+
+      ******************************************************************
+      * This section performs initialization of global state.
+
+       se-initialize SECTION.
+
+       pa-initialize-configuration.
+           MOVE '/var/lib/aodbms/data' TO ws-data-path
+           ACCEPT ws-data-path FROM ENVIRONMENT 'AODBMS_DATA_PATH'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           MOVE '/var/lib/aodbms/audit' TO ws-audit-path
+           ACCEPT ws-audit-path
+               FROM ENVIRONMENT 'AODBMS_AUDIT_PATH'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           MOVE '/var/lib/aodbms/rpt.ctl' TO ws-control-path
+           ACCEPT ws-control-path
+               FROM ENVIRONMENT 'AODBMS_RPT_CONTROL_PATH'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           ACCEPT ws-worker-count-text
+               FROM ENVIRONMENT 'AODBMS_WORKER_COUNT'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF ws-worker-count-text IS NUMERIC
+               MOVE ws-worker-count-text TO ws-worker-count
+           END-IF
+           .
+
+       pa-initialize-control.
+           OPEN INPUT control-file
+           IF ws-control-file-status IS EQUAL TO '00' THEN
+               READ control-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ctl-record-count TO ws-prior-record-count
+                       MOVE ctl-total-bytes TO ws-prior-total-bytes
+               END-READ
+               CLOSE control-file
+           END-IF
+           .
+
+      ******************************************************************
+      * This section builds the dated audit file name for the worker
+      * ws-worker-index currently names - 0 for the single-worker
+      * (no-suffix) case, else the Nth worker's '.wN' log. It is
+      * reached only by name from se-scan-audit-all below, once per
+      * worker iteration, never by PERFORMing the whole section.
+
+       se-audit-name SECTION.
+
+       pa-initialize-audit-name.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ws-audit-date
+
+           IF ws-worker-index IS EQUAL TO 0
+               STRING FUNCTION TRIM(ws-audit-path) DELIMITED BY SIZE,
+                       '.' DELIMITED BY SIZE,
+                       ws-audit-date DELIMITED BY SIZE
+                   INTO ws-audit-file-name
+           ELSE
+               STRING FUNCTION TRIM(ws-audit-path) DELIMITED BY SIZE,
+                       '.w' DELIMITED BY SIZE,
+                       ws-worker-index DELIMITED BY SIZE,
+                       '.' DELIMITED BY SIZE,
+                       ws-audit-date DELIMITED BY SIZE
+                   INTO ws-audit-file-name
+           END-IF
+           .
+
+      ******************************************************************
+      * This section scans the data file for the current totals.
+
+       se-scan-data SECTION.
+
+       pa-scan-data-open.
+           OPEN INPUT data-file
+           IF ws-data-file-status IS NOT EQUAL TO '00' THEN
+               DISPLAY 'aodbrpt: cannot open data file, status '
+                   ws-data-file-status UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       pa-scan-data-loop.
+           READ data-file NEXT RECORD
+               AT END
+                   SET ws-data-at-eof TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-cur-record-count
+                   ADD LENGTH OF db-record TO ws-cur-total-bytes
+           END-READ
+
+           IF NOT ws-data-at-eof
+               GO TO pa-scan-data-loop
+           END-IF
+
+           CLOSE data-file
+           .
+
+      ******************************************************************
+      * This section drives one audit scan per worker whose log
+      * feeds this report - just ws-audit-path itself when no worker
+      * count is configured (the original single-worker behavior), or
+      * ws-audit-path + '.w1' .. '.wN' when AODBMS_WORKER_COUNT names
+      * a pool of workers that each write their own dated log.
+      * ws-audit-eof is reset before every worker's scan so EOF on one
+      * worker's log doesn't short-circuit the next; ws-audit-was-open
+      * is never reset here, so it ends up TRUE as long as at least
+      * one worker's log was found, and the totals below accumulate
+      * across every worker scanned.
+
+       se-scan-audit-all SECTION.
+
+       pa-scan-audit-all.
+           IF ws-worker-count IS EQUAL TO 0
+               MOVE 0 TO ws-worker-index
+               PERFORM pa-initialize-audit-name
+               MOVE 'N' TO ws-audit-eof
+               PERFORM se-scan-audit
+           ELSE
+               MOVE 1 TO ws-worker-index
+               PERFORM pa-scan-audit-worker
+           END-IF
+           .
+
+       pa-scan-audit-worker.
+           PERFORM pa-initialize-audit-name
+           MOVE 'N' TO ws-audit-eof
+           PERFORM se-scan-audit
+           ADD 1 TO ws-worker-index
+
+           IF ws-worker-index IS NOT GREATER THAN ws-worker-count
+               GO TO pa-scan-audit-worker
+           END-IF
+           .
+
+      ******************************************************************
+      * This section tallies one audit log's activity into the running
+      * totals. It holds only pa-scan-audit-open and pa-scan-audit-loop,
+      * which always run in that order - pa-tally-audit-record lives in
+      * its own se-audit-tally SECTION below, reached only by name from
+      * inside the loop, so PERFORMing this section as a whole can
+      * never fall through into an extra unwanted tally pass once the
+      * file is closed (the same convention aodbms.cbl uses to split
+      * se-command from se-command-handler). se-scan-audit-all above
+      * PERFORMs this section once per worker log.
+
+       se-scan-audit SECTION.
+
+       pa-scan-audit-open.
+           OPEN INPUT audit-file
+           IF ws-audit-file-status IS NOT EQUAL TO '00' THEN
+               DISPLAY 'aodbrpt: no audit log for today, status '
+                   ws-audit-file-status UPON SYSERR
+               EXIT SECTION
+           END-IF
+           SET ws-audit-is-open TO TRUE
+           .
+
+       pa-scan-audit-loop.
+           READ audit-file
+               AT END
+                   SET ws-audit-at-eof TO TRUE
+               NOT AT END
+                   PERFORM pa-tally-audit-record
+           END-READ
+
+           IF NOT ws-audit-at-eof
+               GO TO pa-scan-audit-loop
+           END-IF
+
+           CLOSE audit-file
+           .
+
+      ******************************************************************
+      * This section holds the per-record tally logic. It is reached
+      * only by name, from pa-scan-audit-loop above - never by
+      * PERFORMing this section as a whole.
+
+       se-audit-tally SECTION.
+
+       pa-tally-audit-record.
+           ADD 1 TO ws-aud-total
+           EVALUATE TRUE
+               WHEN aud-command (2:1) IS EQUAL TO 'P'
+                   AND aud-status IS EQUAL TO '04'
+                   ADD 1 TO ws-aud-added
+               WHEN aud-command (2:1) IS EQUAL TO 'P'
+                   AND aud-status IS EQUAL TO '00'
+                   ADD 1 TO ws-aud-changed
+               WHEN aud-command (2:1) IS EQUAL TO 'D'
+                   AND aud-status IS EQUAL TO '00'
+                   ADD 1 TO ws-aud-deleted
+               WHEN aud-status IS NOT EQUAL TO '00'
+                   AND aud-status IS NOT EQUAL TO '04'
+                   ADD 1 TO ws-aud-errors
+           END-EVALUATE
+           .
+
+      ******************************************************************
+      * This section prints the reconciliation report.
+
+       se-report SECTION.
+
+       pa-report-print.
+           DISPLAY '================================================'
+           DISPLAY 'AODBMS NIGHTLY RECONCILIATION REPORT'
+           DISPLAY '================================================'
+           DISPLAY 'Data file: ' ws-data-path
+           IF ws-worker-count IS EQUAL TO 0
+               DISPLAY 'Audit log: ' ws-audit-file-name
+           ELSE
+               DISPLAY 'Audit logs: ' FUNCTION TRIM(ws-audit-path)
+                   '.w1' SPACE '..' SPACE '.w' ws-worker-count
+           END-IF
+           DISPLAY '------------------------------------------------'
+           DISPLAY 'Current record count .......... '
+               ws-cur-record-count
+           DISPLAY 'Current total bytes ............ '
+               ws-cur-total-bytes
+           DISPLAY 'Prior record count ............. '
+               ws-prior-record-count
+           DISPLAY 'Prior total bytes ............... '
+               ws-prior-total-bytes
+           DISPLAY '------------------------------------------------'
+           IF ws-audit-is-open
+               DISPLAY 'Audit requests handled today ... '
+                   ws-aud-total
+               DISPLAY 'Records added .................. '
+                   ws-aud-added
+               DISPLAY 'Records changed ................. '
+                   ws-aud-changed
+               DISPLAY 'Records deleted ................. '
+                   ws-aud-deleted
+               DISPLAY 'Requests in error ............... '
+                   ws-aud-errors
+           ELSE
+               DISPLAY 'No audit log found for today - '
+                   'added/changed/deleted counts unavailable'
+           END-IF
+           DISPLAY '================================================'
+           .
+
+      ******************************************************************
+      * This section carries the current totals forward as the prior
+      * totals for tomorrow's run.
+
+       se-finalize SECTION.
+
+       pa-finalize-control.
+           MOVE ws-cur-record-count TO ctl-record-count
+           MOVE ws-cur-total-bytes TO ctl-total-bytes
+
+           OPEN OUTPUT control-file
+           WRITE control-record
+           CLOSE control-file
+           .
