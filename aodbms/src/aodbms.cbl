@@ -1,7 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. aodbms.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file ASSIGN TO ws-audit-file-name
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-audit-file-status.
+
+           SELECT data-file ASSIGN TO ws-data-path
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS db-key
+               SHARING WITH ALL OTHER
+               FILE STATUS IS ws-data-file-status.
+
+      *        Record sequential, not line sequential: ckpt-last-key
+      *        carries raw client key bytes off the wire, which could
+      *        otherwise be mistaken for a line delimiter and split or
+      *        truncate the record, the same reason audit-file above
+      *        isn't LINE SEQUENTIAL either.
+           SELECT checkpoint-file ASSIGN TO ws-checkpoint-write-path
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-file-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  audit-file.
+           COPY AUDREC.
+
+       FD  data-file.
+           COPY DBREC.
+
+       FD  checkpoint-file.
+           COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
 
       ******************************************************************
@@ -9,13 +42,64 @@
 
        01 FILLER.
            02 ws-zmq-rep               BINARY-LONG SIGNED VALUE 4.
+           02 ws-zmq-eintr             BINARY-LONG SIGNED VALUE 4.
+
+      ******************************************************************
+      * aodbms is one of possibly several worker instances that share
+      * the data file and connect their REP socket to the DEALER
+      * backend of an aodbroker ROUTER/DEALER proxy, rather than
+      * binding ws-backend-address directly, so that a dozen clients
+      * hitting AODBMS at once are fanned out instead of queued behind
+      * whichever one got there first. data-file's SELECT below carries
+      * SHARING WITH ALL OTHER so every worker's OPEN I-O against the
+      * same ws-data-path succeeds instead of only the first one to
+      * get there.
 
       ******************************************************************
       * These data items contain the DBMS configuration.
 
        01 ws-configuration.
            02 ws-data-path             PIC X(256).
-           02 ws-listen-address        PIC X(256).
+
+      *        The address this worker connects its REP socket to,
+      *        i.e. the broker's DEALER backend - not the client-facing
+      *        address, which is a different environment variable read
+      *        by aodbroker so the two can never collide.
+           02 ws-backend-address       PIC X(256).
+           02 ws-audit-path            PIC X(256).
+           02 ws-checkpoint-path       PIC X(256).
+
+      *        The checkpoint is written to a staging path and renamed
+      *        into place so a crash mid-write can never leave
+      *        ws-checkpoint-path holding a truncated file; the FD
+      *        above is assigned to this field, which is pointed at
+      *        whichever of the two paths is current for the OPEN in
+      *        progress.
+           02 ws-checkpoint-write-path PIC X(256).
+           02 ws-checkpoint-stage-path PIC X(260).
+
+      ******************************************************************
+      * These data items track command sequence and checkpoint state,
+      * so a restarted aodbms can pick back up where the last one left
+      * off instead of starting cold.
+
+       01 ws-checkpoint.
+           02 ws-checkpoint-file-status PIC XX.
+           02 ws-checkpoint-rename-status BINARY-LONG SIGNED.
+           02 ws-checkpoint-interval    PIC 9(2) VALUE 10.
+           02 ws-command-sequence       PIC 9(9) VALUE 0.
+           02 ws-last-processed-key     PIC X(32) VALUE SPACES.
+
+      ******************************************************************
+      * These data items control the transaction audit log.
+
+       01 ws-audit.
+           02 ws-audit-file-name       PIC X(266).
+           02 ws-audit-file-status     PIC XX.
+           02 ws-audit-enabled         PIC X VALUE 'Y'.
+               88 ws-audit-is-enabled  VALUE 'Y'.
+           02 ws-audit-date            PIC 9(8).
+           02 ws-audit-command-copy    PIC X(64).
 
       ******************************************************************
       * These data items contain ZMQ objects and ephemeral data.
@@ -31,23 +115,92 @@
       *        structure found in the zmq.h header.
                03 ws-message           PIC X(64).
 
+           COPY CMDHDR.
+
       *        NUL-terminated, hence the increased size.
                03 ws-address           PIC X(257).
 
       *        Return status and flags are 32-bit signed integers.
                03 ws-status            BINARY-LONG SIGNED.
                03 ws-flags             BINARY-LONG SIGNED.
+               03 ws-errno             BINARY-LONG SIGNED.
+
+      *        zmq_msg_size returns a size_t; a 64-bit unsigned target
+      *        keeps this correct regardless of the platform's native
+      *        size_t width.
+               03 ws-msg-size          BINARY-DOUBLE UNSIGNED.
+
+      ******************************************************************
+      * These data items control access to the data file backing
+      * pa-command-process while dispatching GET/PUT/DELETE.
+
+       01 ws-data.
+           02 ws-data-file-status      PIC XX.
+           02 ws-put-flag              PIC X.
+               88 ws-put-is-new        VALUE 'Y'.
+               88 ws-put-is-existing   VALUE 'N'.
+
+      *        ws-cmd-version and ws-resp-version overlay the same byte
+      *        of ws-message, so the request's version has to be saved
+      *        off before the response fields are built on top of it.
+           02 ws-command-version-copy  PIC X.
+
+      *        Set only inside pa-command-get/put/delete themselves, so
+      *        pa-command-checkpoint can tell a request that actually
+      *        reached the data file apart from one pa-command-process
+      *        rejected (bad version, oversized length, ...) before
+      *        dispatch but which still happened to carry a G/P/D
+      *        opcode byte.
+           02 ws-request-dispatched    PIC X VALUE 'N'.
+               88 ws-request-was-dispatched VALUE 'Y'.
+
+      *        ws-cmd-key is fixed-width and space-padded; a declared
+      *        ws-cmd-key-len shorter than the field with non-space
+      *        bytes past that point would let two different clients'
+      *        padding conventions silently create two different
+      *        keys for what both believe is the same logical key.
+           02 ws-cmd-key-pad-flag      PIC X VALUE 'N'.
+               88 ws-cmd-key-pad-invalid VALUE 'Y'.
 
       ******************************************************************
       * These data items used to communicate with the se-check section.
 
        01 ws-check                     PIC X.
-           88 ws-zmq-bind              VALUE 'B'.
+           88 ws-zmq-connect           VALUE 'B'.
            88 ws-zmq-ctx-new           VALUE 'C'.
            88 ws-zmq-msg-recv          VALUE 'R'.
            88 ws-zmq-msg-send          VALUE 'S'.
            88 ws-zmq-socket            VALUE 'E'.
 
+       01 ws-check-result              PIC X VALUE 'N'.
+           88 ws-check-was-recoverable VALUE 'Y'.
+           88 ws-check-was-final       VALUE 'N'.
+
+      *        The last se-check condition recovered from, and whether
+      *        one has happened yet; reported back on a heartbeat.
+       01 ws-last-check.
+           02 ws-last-check-type       PIC X VALUE SPACE.
+           02 ws-last-check-status     PIC X VALUE 'N'.
+               88 ws-last-check-had-error VALUE 'Y'.
+
+      ******************************************************************
+      * These data items track how long this worker has been running,
+      * for the heartbeat command.
+
+       01 ws-uptime.
+           02 ws-uptime-start-date     PIC 9(8).
+           02 ws-uptime-start-time.
+               03 ws-uptime-start-hh   PIC 9(2).
+               03 ws-uptime-start-mm   PIC 9(2).
+               03 ws-uptime-start-ss   PIC 9(2).
+           02 ws-uptime-now-date       PIC 9(8).
+           02 ws-uptime-now-time.
+               03 ws-uptime-now-hh     PIC 9(2).
+               03 ws-uptime-now-mm     PIC 9(2).
+               03 ws-uptime-now-ss     PIC 9(2).
+           02 ws-uptime-elapsed-days    PIC S9(9) COMP.
+           02 ws-uptime-elapsed-seconds PIC S9(9) COMP.
+
        PROCEDURE DIVISION.
 
       ******************************************************************
@@ -67,7 +220,93 @@
 
        pa-initialize-configuration.
            MOVE '/var/lib/aodbms/data' TO ws-data-path
-           MOVE 'tcp://127.0.0.1:8000' TO ws-listen-address
+           ACCEPT ws-data-path FROM ENVIRONMENT 'AODBMS_DATA_PATH'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           MOVE 'tcp://127.0.0.1:8001' TO ws-backend-address
+           ACCEPT ws-backend-address
+               FROM ENVIRONMENT 'AODBMS_BACKEND_ADDRESS'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           MOVE '/var/lib/aodbms/audit' TO ws-audit-path
+           ACCEPT ws-audit-path
+               FROM ENVIRONMENT 'AODBMS_AUDIT_PATH'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           MOVE '/var/lib/aodbms/checkpoint' TO ws-checkpoint-path
+           ACCEPT ws-checkpoint-path
+               FROM ENVIRONMENT 'AODBMS_CHECKPOINT_PATH'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           .
+
+       pa-initialize-uptime.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ws-uptime-start-date
+           MOVE FUNCTION CURRENT-DATE (9:2) TO ws-uptime-start-hh
+           MOVE FUNCTION CURRENT-DATE (11:2) TO ws-uptime-start-mm
+           MOVE FUNCTION CURRENT-DATE (13:2) TO ws-uptime-start-ss
+           .
+
+       pa-initialize-checkpoint.
+           STRING FUNCTION TRIM(ws-checkpoint-path) DELIMITED BY SIZE,
+                   '.tmp' DELIMITED BY SIZE
+               INTO ws-checkpoint-stage-path
+
+           MOVE ws-checkpoint-path TO ws-checkpoint-write-path
+           OPEN INPUT checkpoint-file
+           IF ws-checkpoint-file-status IS EQUAL TO '00' THEN
+               READ checkpoint-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ckpt-sequence TO ws-command-sequence
+                       MOVE ckpt-last-key TO ws-last-processed-key
+               END-READ
+               CLOSE checkpoint-file
+           END-IF
+           .
+
+       pa-initialize-audit.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ws-audit-date
+
+           STRING FUNCTION TRIM(ws-audit-path) DELIMITED BY SIZE,
+                   '.' DELIMITED BY SIZE,
+                   ws-audit-date DELIMITED BY SIZE
+               INTO ws-audit-file-name
+
+           OPEN EXTEND audit-file
+           IF ws-audit-file-status IS NOT EQUAL TO '00' THEN
+               OPEN OUTPUT audit-file
+           END-IF
+
+           IF ws-audit-file-status IS NOT EQUAL TO '00' THEN
+               DISPLAY 'aodbms: audit log unavailable, status '
+                   ws-audit-file-status UPON SYSERR
+               SET ws-audit-enabled TO 'N'
+           END-IF
+           .
+
+       pa-initialize-data-file.
+           OPEN I-O data-file
+           IF ws-data-file-status IS NOT EQUAL TO '00' THEN
+               OPEN OUTPUT data-file
+               CLOSE data-file
+               OPEN I-O data-file
+           END-IF
+
+           IF ws-data-file-status IS NOT EQUAL TO '00' THEN
+               DISPLAY 'aodbms: cannot open data file, status '
+                   ws-data-file-status UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
            .
 
        pa-initialize-zmq-context.
@@ -86,15 +325,15 @@
            PERFORM se-check
            .
 
-       pa-initialize-zmq-bind.
-           STRING ws-listen-address DELIMITED BY SPACES, X'00'
+       pa-initialize-zmq-connect.
+           STRING ws-backend-address DELIMITED BY SPACES, X'00'
                INTO ws-address OF ws-zmq
-           CALL STATIC 'zmq_bind'
+           CALL STATIC 'zmq_connect'
                USING VALUE ws-socket OF ws-zmq
                      REFERENCE ws-address OF ws-zmq
                GIVING ws-status OF ws-zmq
 
-           SET ws-zmq-bind OF ws-check TO TRUE
+           SET ws-zmq-connect OF ws-check TO TRUE
            PERFORM se-check
            .
 
@@ -110,6 +349,7 @@
        se-command SECTION.
 
        pa-command-receive.
+           SET ws-check-was-final TO TRUE
            MOVE 0 TO ws-flags OF ws-zmq
            CALL STATIC 'zmq_msg_recv'
                USING REFERENCE ws-message OF ws-zmq
@@ -119,13 +359,88 @@
 
            SET ws-zmq-msg-recv OF ws-check TO TRUE
            PERFORM se-check
+
+           IF ws-check-was-recoverable
+               GO TO pa-command-receive
+           END-IF
+
+           MOVE ws-message OF ws-zmq TO ws-audit-command-copy
            .
 
        pa-command-process.
-           DISPLAY ws-message OF ws-zmq
+           CALL STATIC 'zmq_msg_size'
+               USING ws-message OF ws-zmq
+               GIVING ws-msg-size OF ws-zmq
+
+      *        The frame's actual received size is checked before any
+      *        header field is trusted, since a short or long frame
+      *        leaves ws-cmd-version itself unreliable.
+           IF ws-msg-size OF ws-zmq IS EQUAL TO LENGTH OF ws-message
+               MOVE ws-cmd-version TO ws-command-version-copy
+           ELSE
+               MOVE '1' TO ws-command-version-copy
+           END-IF
+
+           MOVE 'N' TO ws-request-dispatched
+
+      *        Only trustworthy once the frame is known to be exactly
+      *        LENGTH OF ws-message bytes and ws-cmd-key-len is within
+      *        the field, so this is nested rather than ANDed into
+      *        one condition - that keeps the reference modification
+      *        below from ever being asked for a zero-length tail.
+           MOVE 'N' TO ws-cmd-key-pad-flag
+           IF ws-msg-size OF ws-zmq IS EQUAL TO LENGTH OF ws-message
+               IF ws-cmd-key-len < LENGTH OF ws-cmd-key
+                   IF ws-cmd-key (ws-cmd-key-len + 1:)
+                       IS NOT EQUAL TO SPACES
+                       SET ws-cmd-key-pad-invalid TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN ws-msg-size OF ws-zmq IS NOT EQUAL
+                   TO LENGTH OF ws-message
+                   MOVE SPACES TO ws-message OF ws-zmq
+                   SET ws-resp-bad-request TO TRUE
+                   MOVE 0 TO ws-resp-payload-len
+                   PERFORM pa-command-log-malformed
+               WHEN NOT ws-cmd-version-1
+                   MOVE SPACES TO ws-message OF ws-zmq
+                   SET ws-resp-bad-version TO TRUE
+                   MOVE 0 TO ws-resp-payload-len
+                   PERFORM pa-command-log-malformed
+               WHEN ws-cmd-key-len > LENGTH OF ws-cmd-key
+                   OR ws-cmd-payload-len > LENGTH OF ws-cmd-payload
+                   MOVE SPACES TO ws-message OF ws-zmq
+                   SET ws-resp-bad-request TO TRUE
+                   MOVE 0 TO ws-resp-payload-len
+                   PERFORM pa-command-log-malformed
+               WHEN ws-cmd-key-pad-invalid
+                   MOVE SPACES TO ws-message OF ws-zmq
+                   SET ws-resp-bad-request TO TRUE
+                   MOVE 0 TO ws-resp-payload-len
+                   PERFORM pa-command-log-malformed
+               WHEN ws-cmd-op-get
+                   PERFORM pa-command-get
+               WHEN ws-cmd-op-put
+                   PERFORM pa-command-put
+               WHEN ws-cmd-op-delete
+                   PERFORM pa-command-delete
+               WHEN ws-cmd-op-heartbeat
+                   PERFORM pa-command-heartbeat
+               WHEN OTHER
+                   MOVE SPACES TO ws-message OF ws-zmq
+                   SET ws-resp-bad-request TO TRUE
+                   MOVE 0 TO ws-resp-payload-len
+                   PERFORM pa-command-log-malformed
+           END-EVALUATE
+
+           MOVE ws-command-version-copy TO ws-resp-version
            .
 
        pa-command-respond.
+           SET ws-check-was-final TO TRUE
            MOVE 0 TO ws-flags OF ws-zmq
            CALL STATIC 'zmq_msg_send'
                USING REFERENCE ws-message OF ws-zmq
@@ -135,6 +450,228 @@
 
            SET ws-zmq-msg-send OF ws-check TO TRUE
            PERFORM se-check
+
+           IF ws-check-was-recoverable
+               GO TO pa-command-respond
+           END-IF
+
+           PERFORM pa-command-audit
+           PERFORM pa-command-checkpoint
+           .
+
+      ******************************************************************
+      * This section holds the individual command handlers and the
+      * post-response bookkeeping paragraphs. Each is reached only by
+      * name, from se-command above - never by PERFORMing this section
+      * as a whole - since se-command's own EVALUATE already decides
+      * which single handler applies to a given request.
+
+       se-command-handler SECTION.
+
+      ******************************************************************
+      * Uptime, command count and last-check state below are all local
+      * to this one worker process. When several aodbms workers sit
+      * behind aodbroker's ROUTER/DEALER proxy, a heartbeat sent to the
+      * broker's client-facing address is handed to whichever worker
+      * the DEALER picks next, not necessarily the one ops actually
+      * wants to check - so polling the shared address cannot be relied
+      * on to catch one specific hung worker; it can only attest that
+      * *some* worker answered. An operator who needs to check a single
+      * worker has to bypass the broker and connect directly to that
+      * worker's own backend address.
+
+       pa-command-heartbeat.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ws-uptime-now-date
+           MOVE FUNCTION CURRENT-DATE (9:2) TO ws-uptime-now-hh
+           MOVE FUNCTION CURRENT-DATE (11:2) TO ws-uptime-now-mm
+           MOVE FUNCTION CURRENT-DATE (13:2) TO ws-uptime-now-ss
+
+           COMPUTE ws-uptime-elapsed-days =
+               FUNCTION INTEGER-OF-DATE(ws-uptime-now-date)
+               - FUNCTION INTEGER-OF-DATE(ws-uptime-start-date)
+
+           COMPUTE ws-uptime-elapsed-seconds =
+               ws-uptime-elapsed-days * 86400
+               + ((ws-uptime-now-hh * 3600) + (ws-uptime-now-mm * 60)
+                   + ws-uptime-now-ss)
+               - ((ws-uptime-start-hh * 3600)
+                   + (ws-uptime-start-mm * 60) + ws-uptime-start-ss)
+
+           MOVE SPACES TO ws-message OF ws-zmq
+           SET ws-resp-ok TO TRUE
+           MOVE ws-uptime-elapsed-seconds TO ws-hb-uptime-seconds
+           MOVE ws-command-sequence TO ws-hb-command-count
+           MOVE ws-last-check-type TO ws-hb-last-check
+           MOVE ws-last-check-status TO ws-hb-last-status
+           MOVE LENGTH OF ws-hb-payload TO ws-resp-payload-len
+           .
+
+       pa-command-get.
+           SET ws-request-was-dispatched TO TRUE
+           MOVE ws-cmd-key TO db-key
+           READ data-file
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE SPACES TO ws-message OF ws-zmq
+           EVALUATE ws-data-file-status
+               WHEN '00'
+                   SET ws-resp-ok TO TRUE
+                   MOVE db-payload TO ws-resp-payload
+                   MOVE db-payload-len TO ws-resp-payload-len
+               WHEN '23'
+                   SET ws-resp-not-found TO TRUE
+                   MOVE 0 TO ws-resp-payload-len
+               WHEN OTHER
+                   SET ws-resp-internal-error TO TRUE
+                   MOVE 0 TO ws-resp-payload-len
+           END-EVALUATE
+           .
+
+       pa-command-put.
+           SET ws-request-was-dispatched TO TRUE
+           MOVE ws-cmd-key TO db-key
+           SET ws-put-is-new TO TRUE
+           READ data-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET ws-put-is-existing TO TRUE
+           END-READ
+
+           MOVE ws-cmd-payload TO db-payload
+           MOVE ws-cmd-payload-len TO db-payload-len
+           MOVE FUNCTION CURRENT-DATE TO db-last-updated
+
+           IF ws-put-is-new
+               WRITE db-record
+                   INVALID KEY
+      *                Another worker created this key between our
+      *                READ and this WRITE; re-drive the paragraph so
+      *                it re-reads the now-existing record and falls
+      *                into the REWRITE branch below instead of
+      *                reporting a spurious internal error for a PUT
+      *                that actually succeeded.
+                       GO TO pa-command-put
+               END-WRITE
+           ELSE
+               REWRITE db-record
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+           END-IF
+
+           MOVE SPACES TO ws-message OF ws-zmq
+           IF ws-data-file-status IS EQUAL TO '00' THEN
+               IF ws-put-is-new
+                   SET ws-resp-created TO TRUE
+               ELSE
+                   SET ws-resp-ok TO TRUE
+               END-IF
+           ELSE
+               SET ws-resp-internal-error TO TRUE
+           END-IF
+           MOVE 0 TO ws-resp-payload-len
+           .
+
+       pa-command-delete.
+           SET ws-request-was-dispatched TO TRUE
+           MOVE ws-cmd-key TO db-key
+           DELETE data-file RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+
+           MOVE SPACES TO ws-message OF ws-zmq
+           EVALUATE ws-data-file-status
+               WHEN '00'
+                   SET ws-resp-ok TO TRUE
+               WHEN '23'
+                   SET ws-resp-not-found TO TRUE
+               WHEN OTHER
+                   SET ws-resp-internal-error TO TRUE
+           END-EVALUATE
+           MOVE 0 TO ws-resp-payload-len
+           .
+
+       pa-command-audit.
+      *        aodbms stays up across midnight, so the dated file name
+      *        built once at startup by pa-initialize-audit would keep
+      *        every later day's traffic in the first day's file
+      *        forever; reopen against today's name whenever the date
+      *        has rolled since it was last built.
+           IF ws-audit-is-enabled
+               AND FUNCTION CURRENT-DATE (1:8) IS NOT EQUAL
+                   TO ws-audit-date
+               CLOSE audit-file
+               PERFORM pa-initialize-audit
+           END-IF
+
+           IF ws-audit-is-enabled
+               MOVE FUNCTION CURRENT-DATE TO aud-timestamp
+               MOVE ws-audit-command-copy TO aud-command
+               MOVE ws-message OF ws-zmq TO aud-response
+               MOVE ws-resp-status TO aud-status
+               WRITE audit-record
+           END-IF
+           .
+
+       pa-command-checkpoint.
+           ADD 1 TO ws-command-sequence
+
+      *        Heartbeats and requests pa-command-process rejected
+      *        before dispatch carry no real applied key, even when
+      *        the raw frame's opcode byte happens to read G/P/D; only
+      *        a request that actually reached pa-command-get/put/
+      *        delete - flagged by those paragraphs themselves - may
+      *        update the recovery key.
+           IF ws-request-was-dispatched THEN
+               MOVE ws-audit-command-copy (8:32)
+                   TO ws-last-processed-key
+           END-IF
+
+           IF FUNCTION MOD(ws-command-sequence, ws-checkpoint-interval)
+               IS EQUAL TO 0 THEN
+               MOVE ws-command-sequence TO ckpt-sequence
+               MOVE ws-last-processed-key TO ckpt-last-key
+
+      *            Write to a staging path and rename it into place
+      *            rather than truncating the live checkpoint file
+      *            directly, so a crash between OPEN OUTPUT and CLOSE
+      *            can never leave pa-initialize-checkpoint reading an
+      *            empty file and resetting recovery state to zero on
+      *            the next restart. The rename only happens when the
+      *            staging write itself came back clean - renaming a
+      *            bad or empty staging file over the last good
+      *            checkpoint would defeat the whole point of staging.
+               MOVE ws-checkpoint-stage-path TO ws-checkpoint-write-path
+               OPEN OUTPUT checkpoint-file
+               WRITE checkpoint-record
+               CLOSE checkpoint-file
+
+               IF ws-checkpoint-file-status IS NOT EQUAL TO '00' THEN
+                   DISPLAY 'aodbms: checkpoint write failed, status '
+                       ws-checkpoint-file-status UPON SYSERR
+               ELSE
+                   CALL 'CBL_RENAME_FILE'
+                       USING ws-checkpoint-stage-path,
+                           ws-checkpoint-path
+                       GIVING ws-checkpoint-rename-status
+                   IF ws-checkpoint-rename-status IS NOT EQUAL TO 0
+                       DISPLAY 'aodbms: checkpoint rename failed, '
+                           'status ' ws-checkpoint-rename-status
+                           UPON SYSERR
+                   END-IF
+               END-IF
+
+               MOVE ws-checkpoint-path TO ws-checkpoint-write-path
+           END-IF
+           .
+
+       pa-command-log-malformed.
+           DISPLAY 'aodbms: malformed request rejected, status '
+               ws-resp-status UPON SYSERR
            .
 
       ******************************************************************
@@ -143,7 +680,7 @@
        se-check SECTION.
 
        pa-check-analyze.
-           IF ws-zmq-bind OF ws-check AND
+           IF ws-zmq-connect OF ws-check AND
                ws-status OF ws-zmq IS EQUAL TO -1 THEN
                GO TO pa-check-crash
            END-IF
@@ -153,13 +690,16 @@
                GO TO pa-check-crash
            END-IF
 
-           IF ws-zmq-msg-recv OF ws-check AND
-               ws-status OF ws-zmq IS EQUAL TO -1 THEN
-               GO TO pa-check-crash
-           END-IF
-
-           IF ws-zmq-msg-send OF ws-check AND
-               ws-status OF ws-zmq IS EQUAL TO -1 THEN
+           IF (ws-zmq-msg-recv OF ws-check
+               OR ws-zmq-msg-send OF ws-check)
+               AND ws-status OF ws-zmq IS EQUAL TO -1 THEN
+               CALL STATIC 'zmq_errno' GIVING ws-errno OF ws-zmq
+               IF ws-errno OF ws-zmq IS EQUAL TO ws-zmq-eintr THEN
+                   MOVE ws-check TO ws-last-check-type
+                   SET ws-last-check-had-error TO TRUE
+                   SET ws-check-was-recoverable TO TRUE
+                   EXIT SECTION
+               END-IF
                GO TO pa-check-crash
            END-IF
 
