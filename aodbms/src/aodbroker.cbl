@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aodbroker.
+
+      ******************************************************************
+      * aodbroker fronts a pool of aodbms worker instances with a
+      * ROUTER/DEALER proxy: clients talk REQ/ROUTER to
+      * ws-frontend-address, aodbms workers talk REP/DEALER to
+      * ws-backend-address, and zmq_proxy shuffles frames between the
+      * two so a slow worker no longer blocks every other client
+      * behind it.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * These data items contain ZMQ constants.
+
+       01 FILLER.
+           02 ws-zmq-router            BINARY-LONG SIGNED VALUE 6.
+           02 ws-zmq-dealer            BINARY-LONG SIGNED VALUE 5.
+
+      ******************************************************************
+      * These data items contain the broker configuration.
+
+       01 ws-configuration.
+           02 ws-frontend-address      PIC X(256).
+           02 ws-backend-address       PIC X(256).
+
+      ******************************************************************
+      * These data items contain ZMQ objects and ephemeral data.
+
+       01 ws-zmq.
+           02 ws-context               POINTER.
+           02 ws-frontend-socket       POINTER.
+           02 ws-backend-socket        POINTER.
+
+           02 ws-ephemeral.
+      *        NUL-terminated, hence the increased size.
+               03 ws-address           PIC X(257).
+
+      *        Return status is a 32-bit signed integer.
+               03 ws-status            BINARY-LONG SIGNED.
+
+      ******************************************************************
+      * These data items used to communicate with the se-check section.
+
+       01 ws-check                     PIC X.
+           88 ws-zmq-ctx-new           VALUE 'C'.
+           88 ws-zmq-frontend-socket   VALUE 'F'.
+           88 ws-zmq-backend-socket    VALUE 'K'.
+           88 ws-zmq-frontend-bind     VALUE 'I'.
+           88 ws-zmq-backend-bind      VALUE 'O'.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * This section marks the entry point of the broker.
+
+       se-entry SECTION.
+
+       pa-entry.
+           PERFORM se-initialize
+           PERFORM se-proxy
+           .
+
+      ******************************************************************
+      * This section performs initialization of global state.
+
+       se-initialize SECTION.
+
+       pa-initialize-configuration.
+           MOVE 'tcp://127.0.0.1:8000' TO ws-frontend-address
+           ACCEPT ws-frontend-address
+               FROM ENVIRONMENT 'AODBMS_LISTEN_ADDRESS'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           MOVE 'tcp://127.0.0.1:8001' TO ws-backend-address
+           ACCEPT ws-backend-address
+               FROM ENVIRONMENT 'AODBMS_WORKER_ADDRESS'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           .
+
+       pa-initialize-zmq-context.
+           CALL STATIC 'zmq_ctx_new' GIVING ws-context OF ws-zmq
+
+           SET ws-zmq-ctx-new OF ws-check TO TRUE
+           PERFORM se-check
+           .
+
+       pa-initialize-zmq-frontend.
+           CALL STATIC 'zmq_socket'
+               USING VALUE ws-context OF ws-zmq, VALUE ws-zmq-router
+               GIVING ws-frontend-socket OF ws-zmq
+
+           SET ws-zmq-frontend-socket OF ws-check TO TRUE
+           PERFORM se-check
+
+           STRING ws-frontend-address DELIMITED BY SPACES, X'00'
+               INTO ws-address OF ws-zmq
+           CALL STATIC 'zmq_bind'
+               USING VALUE ws-frontend-socket OF ws-zmq
+                     REFERENCE ws-address OF ws-zmq
+               GIVING ws-status OF ws-zmq
+
+           SET ws-zmq-frontend-bind OF ws-check TO TRUE
+           PERFORM se-check
+           .
+
+       pa-initialize-zmq-backend.
+           CALL STATIC 'zmq_socket'
+               USING VALUE ws-context OF ws-zmq, VALUE ws-zmq-dealer
+               GIVING ws-backend-socket OF ws-zmq
+
+           SET ws-zmq-backend-socket OF ws-check TO TRUE
+           PERFORM se-check
+
+           STRING ws-backend-address DELIMITED BY SPACES, X'00'
+               INTO ws-address OF ws-zmq
+           CALL STATIC 'zmq_bind'
+               USING VALUE ws-backend-socket OF ws-zmq
+                     REFERENCE ws-address OF ws-zmq
+               GIVING ws-status OF ws-zmq
+
+           SET ws-zmq-backend-bind OF ws-check TO TRUE
+           PERFORM se-check
+           .
+
+      ******************************************************************
+      * This section runs the proxy loop for the lifetime of the
+      * broker, shuffling frames between clients and workers until
+      * the process is stopped.
+
+       se-proxy SECTION.
+
+       pa-proxy-run.
+           CALL STATIC 'zmq_proxy'
+               USING VALUE ws-frontend-socket OF ws-zmq
+                     VALUE ws-backend-socket OF ws-zmq
+                     VALUE NULL
+           .
+
+      ******************************************************************
+      * This section is used for checking errors and crashing.
+
+       se-check SECTION.
+
+       pa-check-analyze.
+           IF ws-zmq-ctx-new OF ws-check AND
+               ws-context OF ws-zmq IS EQUAL TO NULL THEN
+               GO TO pa-check-crash
+           END-IF
+
+           IF ws-zmq-frontend-socket OF ws-check AND
+               ws-frontend-socket OF ws-zmq IS EQUAL TO NULL THEN
+               GO TO pa-check-crash
+           END-IF
+
+           IF ws-zmq-backend-socket OF ws-check AND
+               ws-backend-socket OF ws-zmq IS EQUAL TO NULL THEN
+               GO TO pa-check-crash
+           END-IF
+
+           IF (ws-zmq-frontend-bind OF ws-check
+               OR ws-zmq-backend-bind OF ws-check)
+               AND ws-status OF ws-zmq IS EQUAL TO -1 THEN
+               GO TO pa-check-crash
+           END-IF
+
+           EXIT SECTION
+           .
+
+       pa-check-crash.
+           DISPLAY ws-check UPON SYSERR
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+           .
