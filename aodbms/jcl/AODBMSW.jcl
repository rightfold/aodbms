@@ -0,0 +1,29 @@
+//AODBMSW  PROC
+//*
+//* Started task for one AODBMS worker instance. Start as many
+//* copies of this (each under its own started-task name, e.g. via
+//* S AODBMSW.W1, S AODBMSW.W2, ...) as the batch window needs; they
+//* all connect to the same AODBROKR backend and share the same data
+//* file, so a slow worker no longer blocks the others.
+//*
+//* Copy this member per worker and edit STDENV below so each
+//* instance's AODBMS_BACKEND_ADDRESS matches AODBMS_WORKER_ADDRESS on
+//* AODBROKR (the broker's backend) and AODBMS_DATA_PATH matches the
+//* rest of the worker pool, while giving itself its own
+//* AODBMS_AUDIT_PATH/AODBMS_CHECKPOINT_PATH. This example is for
+//* worker W1; W2, W3, ... follow the same '.w2', '.w3', ... naming.
+//*
+//* AODBRPT.jcl's AODBMS_AUDIT_PATH/AODBMS_WORKER_COUNT are set to
+//* match this naming scheme, so the nightly report sums every
+//* worker's log instead of only the one it happens to be pointed at.
+//*
+//WORKER   EXEC PGM=AODBMS,
+//             PARM='/ENVAR("_CEE_ENVFILE=DD:STDENV")'
+//STEPLIB  DD DSN=AODBMS.LOADLIB,DISP=SHR
+//STDENV   DD *
+AODBMS_DATA_PATH=/var/lib/aodbms/data
+AODBMS_BACKEND_ADDRESS=tcp://127.0.0.1:8001
+AODBMS_AUDIT_PATH=/var/lib/aodbms/audit.w1
+AODBMS_CHECKPOINT_PATH=/var/lib/aodbms/checkpoint.w1
+/*
+//SYSOUT   DD SYSOUT=*
