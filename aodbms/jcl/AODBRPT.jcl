@@ -0,0 +1,33 @@
+//AODBRPT  JOB (ACCTNO),'AODBMS RECON',CLASS=A,MSGCLASS=X,
+//             REGION=0M,TIME=10
+//*
+//* Nightly reconciliation report for the AODBMS data file. Reads
+//* the data file and the day's audit log and reports record counts,
+//* total bytes, and records added/changed/deleted since the prior
+//* run, so ops can confirm the two agree.
+//*
+//* AODBMS_DATA_PATH, AODBMS_AUDIT_PATH and AODBMS_RPT_CONTROL_PATH
+//* default to the same paths aodbms itself uses; override them in
+//* STDENV below if this run needs to point at a different
+//* environment.
+//*
+//* AODBMS_WORKER_COUNT tells aodbrpt how many AODBMSW worker copies
+//* (see AODBMSW.jcl) are in the pool behind AODBROKR. Leave it at 0
+//* for a single worker writing straight to AODBMS_AUDIT_PATH. For a
+//* pool of N workers, set it to N and point AODBMS_AUDIT_PATH at the
+//* shared base each worker's own AODBMS_AUDIT_PATH appends '.wN' to
+//* (e.g. worker W1's AODBMS_AUDIT_PATH=/var/lib/aodbms/audit.w1) -
+//* aodbrpt reads base.w1 .. base.wN for today and sums them, so no
+//* worker's traffic goes unreconciled.
+//*
+//STEP1    EXEC PGM=AODBRPT,
+//             PARM='/ENVAR("_CEE_ENVFILE=DD:STDENV")'
+//STEPLIB  DD DSN=AODBMS.LOADLIB,DISP=SHR
+//STDENV   DD *
+AODBMS_DATA_PATH=/var/lib/aodbms/data
+AODBMS_AUDIT_PATH=/var/lib/aodbms/audit
+AODBMS_RPT_CONTROL_PATH=/var/lib/aodbms/rpt-control
+AODBMS_WORKER_COUNT=2
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
