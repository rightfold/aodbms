@@ -0,0 +1,18 @@
+//AODBROKR PROC
+//*
+//* Started task for the AODBMS ROUTER/DEALER broker. Start one copy
+//* of this per environment; it binds the client-facing address and
+//* fans requests out across whatever AODBMS worker instances are
+//* connected to the backend address, per AODBMSW below.
+//*
+//* AODBMS_LISTEN_ADDRESS - client-facing address the broker binds
+//* AODBMS_WORKER_ADDRESS - internal backend address workers connect to
+//*
+//BROKER   EXEC PGM=AODBROKER,
+//             PARM='/ENVAR("_CEE_ENVFILE=DD:STDENV")'
+//STEPLIB  DD DSN=AODBMS.LOADLIB,DISP=SHR
+//STDENV   DD *
+AODBMS_LISTEN_ADDRESS=tcp://127.0.0.1:8000
+AODBMS_WORKER_ADDRESS=tcp://127.0.0.1:8001
+/*
+//SYSOUT   DD SYSOUT=*
