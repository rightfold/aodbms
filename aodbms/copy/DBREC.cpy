@@ -0,0 +1,13 @@
+      ******************************************************************
+      * DBREC - the AODBMS data file record: the client-supplied key,
+      * its stored payload, the actual length of that payload as PUT
+      * (ws-cmd-payload is fixed-width and space-padded, so without
+      * this a GET could never tell a client's value apart from pad),
+      * and the timestamp of the last PUT that touched it.
+      ******************************************************************
+
+       01 db-record.
+           02 db-key                   PIC X(32).
+           02 db-payload-len           PIC 9(3).
+           02 db-payload                PIC X(25).
+           02 db-last-updated          PIC X(21).
