@@ -0,0 +1,92 @@
+      ******************************************************************
+      * CMDHDR - AODBMS wire command/response overlay on ws-message.
+      *
+      * Both the incoming request and the outgoing response occupy the
+      * same 64-byte ws-message buffer used for zmq_msg_t, so they are
+      * carried as two REDEFINES of it rather than separate fields.
+      *
+      * Request layout (ws-cmd-request):
+      *   ws-cmd-version      protocol version; only '1' is accepted
+      *   ws-cmd-opcode       G=GET, P=PUT, D=DELETE, H=heartbeat/status
+      *   ws-cmd-key-len      length of the key actually stored in
+      *                       ws-cmd-key; the key field itself is
+      *                       fixed-width and space-padded, so
+      *                       pa-command-process rejects any request
+      *                       whose declared length exceeds it, or
+      *                       whose bytes past the declared length
+      *                       aren't actually spaces
+      *   ws-cmd-payload-len  length of the payload actually stored in
+      *                       ws-cmd-payload; pa-command-process
+      *                       rejects a declared length past the
+      *                       fixed-width field the same as for
+      *                       ws-cmd-key-len, and the accepted length
+      *                       is carried into the data file so GET can
+      *                       echo back the payload's real size
+      *                       instead of the full padded field
+      *   ws-cmd-key          the record key (GET/PUT/DELETE)
+      *   ws-cmd-payload      the value to store (PUT only)
+      *
+      * Response layout (ws-cmd-response):
+      *   ws-resp-version     echoes the request's protocol version
+      *   ws-resp-status      2-digit status code:
+      *                         00  OK (GET found, DELETE removed, or
+      *                             PUT updated an existing key)
+      *                         01  bad request (unrecognized opcode,
+      *                             malformed/truncated frame, or a
+      *                             declared key/payload length past
+      *                             the fixed-width field)
+      *                         02  not found (GET/DELETE on missing
+      *                             key)
+      *                         03  internal error (data file I/O
+      *                             failure)
+      *                         04  OK, created (PUT stored a new key)
+      *                         05  unsupported protocol version
+      *   ws-resp-payload-len length of the value in ws-resp-payload
+      *                       for GET, or LENGTH OF ws-hb-payload (58)
+      *                       for a heartbeat reply; zero for PUT,
+      *                       DELETE and every rejection status
+      *   ws-resp-payload     the retrieved value (GET only)
+      *
+      * A heartbeat request (opcode H) carries no key or payload; its
+      * response overlays ws-resp-payload with ws-hb-payload instead of
+      * a GET value:
+      *   ws-hb-uptime-seconds  seconds since this worker started
+      *   ws-hb-command-count   commands processed since startup
+      *   ws-hb-last-check      the se-check condition (see ws-check
+      *                         in aodbms.cbl) most recently recovered
+      *                         from, or space if none yet
+      *   ws-hb-last-status     Y if ws-hb-last-check recovered from an
+      *                         error, N if no error has occurred yet
+      ******************************************************************
+
+       03 ws-cmd-request REDEFINES ws-message.
+           04 ws-cmd-version           PIC X.
+               88 ws-cmd-version-1     VALUE '1'.
+           04 ws-cmd-opcode            PIC X.
+               88 ws-cmd-op-get        VALUE 'G'.
+               88 ws-cmd-op-put        VALUE 'P'.
+               88 ws-cmd-op-delete     VALUE 'D'.
+               88 ws-cmd-op-heartbeat  VALUE 'H'.
+           04 ws-cmd-key-len           PIC 9(2).
+           04 ws-cmd-payload-len       PIC 9(3).
+           04 ws-cmd-key               PIC X(32).
+           04 ws-cmd-payload           PIC X(25).
+
+       03 ws-cmd-response REDEFINES ws-message.
+           04 ws-resp-version          PIC X.
+           04 ws-resp-status           PIC XX.
+               88 ws-resp-ok               VALUE '00'.
+               88 ws-resp-bad-request      VALUE '01'.
+               88 ws-resp-not-found        VALUE '02'.
+               88 ws-resp-internal-error   VALUE '03'.
+               88 ws-resp-created          VALUE '04'.
+               88 ws-resp-bad-version      VALUE '05'.
+           04 ws-resp-payload-len      PIC 9(3).
+           04 ws-resp-payload          PIC X(58).
+
+           04 ws-hb-payload REDEFINES ws-resp-payload.
+               05 ws-hb-uptime-seconds     PIC 9(9).
+               05 ws-hb-command-count      PIC 9(9).
+               05 ws-hb-last-check         PIC X.
+               05 ws-hb-last-status        PIC X.
+               05 FILLER                   PIC X(38).
