@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CTLREC - single-record control file carrying the record count
+      * and total byte count observed by the last reconciliation run,
+      * so the next run can report the delta.
+      ******************************************************************
+
+       01 control-record.
+           02 ctl-record-count         PIC 9(9).
+           02 ctl-total-bytes          PIC 9(9).
