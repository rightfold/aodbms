@@ -0,0 +1,18 @@
+      ******************************************************************
+      * AUDREC - one fixed-length record of the AODBMS transaction
+      * audit log: the timestamp a request/response pair was handled,
+      * the raw request and response bytes exchanged with the client,
+      * and the outcome status of the response. The audit file is a
+      * plain (record) SEQUENTIAL file rather than LINE SEQUENTIAL,
+      * since aud-command/aud-response carry arbitrary client payload
+      * bytes that could otherwise be mistaken for line delimiters.
+      ******************************************************************
+
+       01 audit-record.
+           02 aud-timestamp            PIC X(21).
+           02 FILLER                   PIC X VALUE SPACE.
+           02 aud-command              PIC X(64).
+           02 FILLER                   PIC X VALUE SPACE.
+           02 aud-response             PIC X(64).
+           02 FILLER                   PIC X VALUE SPACE.
+           02 aud-status               PIC X(2).
