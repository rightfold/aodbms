@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CKPTREC - single-record checkpoint written periodically during
+      * normal operation, so a restarted aodbms can pick back up
+      * without operators having to guess how much work was lost. The
+      * checkpoint file is a plain (record) SEQUENTIAL file rather
+      * than LINE SEQUENTIAL, since ckpt-last-key carries a raw client
+      * key off the wire that could otherwise be mistaken for a line
+      * delimiter.
+      ******************************************************************
+
+       01 checkpoint-record.
+           02 ckpt-sequence            PIC 9(9).
+           02 ckpt-last-key            PIC X(32).
